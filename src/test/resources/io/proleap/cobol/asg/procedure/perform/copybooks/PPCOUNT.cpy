@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPCOUNT
+000300*    DESCRIPTION : PROC1 REPEAT-COUNT CONTROL RECORD (DD
+000400*                  CNTFILE) READ BY INIT IN PERFORMPROCEDURE
+000500*                  WHEN THE PROC1-COUNT PARM IS NOT SUPPLIED.
+000600*                  LETS CATCH-UP RUNS DRIVE PROC1 THROUGH
+000700*                  SEVERAL CONSECUTIVE PASSES WITHOUT A PARM
+000800*                  CHANGE ON THE JCL.
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT DESCRIPTION
+001100*    -------- -- ---------------------------------------------
+001200*    2026-08-09 JM ORIGINAL COPYBOOK
+001300******************************************************************
+001400 01  PP-COUNT-RECORD.
+001500     05  PP-CNT-PROC1-REPEAT-COUNT   PIC 9(02).
+001600     05  FILLER                      PIC X(78).
