@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPCHKPT
+000300*    DESCRIPTION : CHECKPOINT RECORD WRITTEN BY INIT IN
+000400*                  PERFORMPROCEDURE (DD CHKPT) AFTER EACH STEP
+000500*                  IN THE STEP TABLE COMPLETES.  ON A RESTART,
+000600*                  OPERATIONS READS THIS FILE TO DECIDE WHAT
+000700*                  RESTART-FROM VALUE TO SUPPLY ON THE PARM.
+000750*                  STATUS 'C' MEANS THE STEP COMPLETED
+000760*                  SUCCESSFULLY; 'F' MEANS IT RAN BUT FAILED, SO
+000770*                  A RESTART SHOULD NOT SKIP PAST IT.
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    -------- -- ---------------------------------------------
+001100*    2026-08-09 JM ORIGINAL COPYBOOK
+001150*    2026-08-09 JM ADDED THE 'F' (FAILED) STATUS VALUE SO A
+001160*                  CHECKPOINT RECORD CAN DISTINGUISH A FAILED
+001170*                  STEP FROM A COMPLETED ONE.
+001200******************************************************************
+001300 01  PP-CHKPT-RECORD.
+001400     05  PP-CHKPT-STEP-NAME          PIC X(08).
+001500     05  PP-CHKPT-DATE               PIC X(08).
+001600     05  PP-CHKPT-TIME               PIC X(08).
+001700     05  PP-CHKPT-STATUS             PIC X(01).
+001800         88  PP-CHKPT-COMPLETE       VALUE 'C'.
+001850         88  PP-CHKPT-FAILED         VALUE 'F'.
+001900     05  FILLER                      PIC X(55).
