@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPPERFLG
+000300*    DESCRIPTION : PERFORMANCE-LOG RECORD WRITTEN BY INIT IN
+000400*                  PERFORMPROCEDURE (DD PERFLOG) FOR EACH STEP
+000500*                  IN THE STEP TABLE, SO THE BATCH WINDOW CAN
+000600*                  BE TRACKED AGAINST ITS SLA STEP BY STEP.
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT DESCRIPTION
+000900*    -------- -- ---------------------------------------------
+001000*    2026-08-09 JM ORIGINAL COPYBOOK
+001100******************************************************************
+001200 01  PP-PERFLOG-RECORD.
+001300     05  PP-PL-STEP-NAME             PIC X(08).
+001400     05  PP-PL-START-TIME            PIC X(08).
+001500     05  PP-PL-END-TIME              PIC X(08).
+001600     05  PP-PL-ELAPSED-SECS          PIC 9(06).
+001700     05  FILLER                      PIC X(50).
