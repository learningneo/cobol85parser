@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPTRANS
+000300*    DESCRIPTION : DAILY TRANSACTION RECORD LAYOUT READ BY
+000400*                  PROC1 IN PERFORMPROCEDURE (DD TRANIN).  THE
+000500*                  FIRST RECORD ON THE FILE IS A HEADER
+000600*                  CARRYING THE RUN DATE THE FILE WAS BUILT
+000700*                  FOR; ALL SUBSEQUENT RECORDS ARE DETAIL
+000800*                  TRANSACTIONS.
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT DESCRIPTION
+001100*    -------- -- ---------------------------------------------
+001200*    2026-08-09 JM ORIGINAL COPYBOOK
+001300******************************************************************
+001400 01  PP-TRANS-RECORD.
+001500     05  PP-TR-RECORD-TYPE           PIC X(01).
+001600         88  PP-TR-HEADER-RECORD     VALUE 'H'.
+001700         88  PP-TR-DETAIL-RECORD     VALUE 'D'.
+001800     05  PP-TR-DETAIL-DATA.
+001900         10  PP-TR-ACCOUNT-NUMBER    PIC 9(10).
+002000         10  PP-TR-AMOUNT            PIC S9(07)V99.
+002100         10  PP-TR-TRANS-CODE        PIC X(02).
+002200         10  PP-TR-TRANS-DATE        PIC 9(08).
+002300         10  FILLER                  PIC X(58).
+002400 01  PP-TRANS-HEADER REDEFINES PP-TRANS-RECORD.
+002500     05  FILLER                      PIC X(01).
+002600     05  PP-TR-HDR-RUN-DATE          PIC 9(08).
+002700     05  FILLER                      PIC X(79).
