@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPTRIG
+000300*    DESCRIPTION : TRIGGER/CONTROL RECORD WRITTEN BY PROC2 IN
+000400*                  PERFORMPROCEDURE (DD TRGFILE) WHEN ITS
+000500*                  PROCESSING COMPLETES.  THE DOWNSTREAM
+000600*                  PICKUP JOB POLLS FOR THIS RECORD INSTEAD
+000700*                  OF A FIXED START-TIME GAP IN THE SCHEDULE.
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    -------- -- ---------------------------------------------
+001100*    2026-08-09 JM ORIGINAL COPYBOOK
+001200******************************************************************
+001300 01  PP-TRIGGER-RECORD.
+001400     05  PP-TRG-RUN-DATE             PIC 9(08).
+001500     05  PP-TRG-RECORD-COUNT         PIC 9(07).
+001600     05  PP-TRG-COMPL-FLAG           PIC X(01).
+001700         88  PP-TRG-COMPLETE         VALUE 'Y'.
+001800     05  FILLER                      PIC X(64).
