@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPJOBLOG
+000300*    DESCRIPTION : JOB-LOG RECORD WRITTEN BY PERFORMPROCEDURE
+000400*                  (DD JOBLOG) FOR EVERY PARAGRAPH ENTRY AND
+000500*                  EXIT.  REPLACES THE OLD CONSOLE DISPLAY OF
+000600*                  "PROC1"/"PROC2" WITH A PERSISTENT AUDIT
+000700*                  TRAIL OF WHAT RAN AND WHEN.
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    -------- -- ---------------------------------------------
+001100*    2026-08-09 JM ORIGINAL COPYBOOK
+001200******************************************************************
+001300 01  PP-JOBLOG-RECORD.
+001400     05  PP-JL-DATE                  PIC X(08).
+001500     05  PP-JL-TIME                  PIC X(08).
+001600     05  PP-JL-STEP-NAME             PIC X(08).
+001700     05  PP-JL-EVENT                 PIC X(05).
+001800         88  PP-JL-EVENT-ENTRY       VALUE 'ENTRY'.
+001900         88  PP-JL-EVENT-EXIT        VALUE 'EXIT '.
+002000     05  PP-JL-COMPL-CODE            PIC X(04).
+002100     05  FILLER                      PIC X(47).
