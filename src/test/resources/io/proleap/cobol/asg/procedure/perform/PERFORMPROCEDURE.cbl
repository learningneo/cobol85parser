@@ -0,0 +1,768 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  PERFORMPROCEDURE.
+000030 AUTHOR.      J MARTIN.
+000040 INSTALLATION.  OVERNIGHT BATCH GROUP.
+000050 DATE-WRITTEN.  2011-04-02.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    -------- -- ---------------------------------------------
+000110*    2011-04-02 RH ORIGINAL PROGRAM - PROC1/PROC2/PROC1 CHAIN
+000120*    2026-08-09 JM INIT NOW DRIVES THE STEP CHAIN FROM THE
+000130*                  DAILY STEPSEQ CONTROL FILE INSTEAD OF A
+000140*                  HARDCODED PERFORM CHAIN, SO OPERATIONS CAN
+000150*                  REORDER, SKIP, OR REPEAT STEPS WITHOUT A
+000160*                  RECOMPILE.
+000170*    2026-08-09 JM ADDED CHECKPOINT/RESTART.  INIT NOW WRITES
+000180*                  A CHECKPOINT RECORD AFTER EACH STEP AND
+000190*                  HONORS A RESTART-FROM PARM SO A RESUBMIT
+000200*                  CAN SKIP STEPS THAT ALREADY COMPLETED.
+000210*    2026-08-09 JM REPLACED CONSOLE DISPLAY MESSAGES WITH A
+000220*                  JOB-LOG FILE.  EVERY PARAGRAPH ENTRY/EXIT IS
+000230*                  NOW WRITTEN TO JOBLOG FOR AN AUDIT TRAIL.
+000240*    2026-08-09 JM ADDED A CONFIGURABLE PROC1 REPEAT COUNT,
+000250*                  DRIVEN FROM THE PARM OR CNTFILE, SO EACH
+000260*                  PROC1 ENTRY IN THE STEP TABLE CAN RUN MORE
+000270*                  THAN ONCE WITHOUT A RECOMPILE.
+000280*    2026-08-09 JM ADDED PP-STEP-RC/PP-HIGHEST-RC RETURN-CODE
+000290*                  HANDLING SO RETURN-CODE REFLECTS THE WORST
+000300*                  STEP RESULT INSTEAD OF AN UNCONDITIONAL
+000310*                  ZERO AT STOP RUN.
+000320*    2026-08-09 JM PROC1 NOW READS TRANIN AS A REAL
+000330*                  TRANSACTION FILE (PPTRANS LAYOUT) AND
+000340*                  COUNTS DETAIL RECORDS INSTEAD OF JUST
+000350*                  LOGGING A MESSAGE.
+000360*    2026-08-09 JM PROC2 NOW DROPS A TRIGGER/CONTROL RECORD
+000370*                  TO TRGFILE SO THE DOWNSTREAM PICKUP JOB CAN
+000380*                  POLL FOR COMPLETION INSTEAD OF WAITING ON A
+000390*                  FIXED SCHEDULE GAP.
+000400*    2026-08-09 JM ADDED PROC-RECON TO COMPARE PROC1'S AND
+000410*                  PROC2'S RECORD COUNTS AND WRITE A
+000420*                  DISCREPANCY LINE TO RECONRPT WHEN THEY DO
+000430*                  NOT TIE OUT.
+000440*    2026-08-09 JM ADDED PER-STEP ELAPSED-TIME INSTRUMENTATION
+000450*                  TO A NEW PERFLOG FILE SO THE BATCH WINDOW
+000460*                  CAN BE TRACKED STEP BY STEP.
+000470*    2026-08-09 JM ADDED PROC-VALIDATE AS A GATEKEEPER AHEAD
+000480*                  OF THE STEP-EXECUTION LOOP TO CONFIRM
+000490*                  TRANIN IS PRESENT, NON-EMPTY, AND DATED FOR
+000500*                  TODAY BEFORE ANY STEP IS ALLOWED TO RUN.
+000510*    2026-08-09 JM CLOSED OUT A ROUND OF REVIEW COMMENTS: PROC1
+000520*                  NOW PUBLISHES ITS RUN COUNT RATHER THAN
+000530*                  ACCUMULATING IT ACROSS REPEATED PASSES OVER
+000540*                  THE SAME TRANIN FILE (THE OLD ACCUMULATOR
+000550*                  DOUBLE-COUNTED ON THE DEFAULT PROC1/PROC2/
+000560*                  PROC1 CHAIN AND MADE PROC-RECON FALSE-ALARM
+000570*                  EVERY NIGHT); PROC-VALIDATE NOW ONLY DEMANDS
+000580*                  A TRANIN FILE WHEN THE STEP TABLE ACTUALLY
+000590*                  CALLS FOR PROC1; CHKPT/JOBLOG/PERFLOG OPENS
+000600*                  NOW CHECK FILE STATUS; AND AN UNRECOGNIZED
+000610*                  STEP NAME IN STEPSEQ NOW FAILS THE STEP
+000620*                  INSTEAD OF BEING SILENTLY IGNORED.
+000630*    2026-08-09 JM CLOSED OUT A SECOND ROUND OF REVIEW
+000640*                  COMMENTS: CHKPT/JOBLOG/PERFLOG ARE NOW
+000650*                  OPTIONAL AND NO LONGER ABORT THE RUN THE
+000660*                  FIRST NIGHT (OR AFTER OPERATIONS ARCHIVES
+000670*                  THEM) WHEN THE OPEN EXTEND JUST MEANS
+000680*                  "CREATE"; PROC-RECON NO LONGER FLAGS A
+000690*                  HOLIDAY-CALENDAR NIGHT AS A DISCREPANCY WHEN
+000700*                  PROC1 OR PROC2 IS NOT IN THE STEP TABLE AT
+000710*                  ALL; CHECKPOINT RECORDS NOW REFLECT WHETHER
+000720*                  THE STEP ACTUALLY SUCCEEDED INSTEAD OF
+000730*                  ALWAYS BEING STAMPED COMPLETE; AND PROC2 NO
+000740*                  LONGER DROPS A "COMPLETE" TRIGGER RECORD
+000750*                  WHEN IT FAILED BEFORE READING ANY
+000760*                  TRANSACTIONS.
+000770******************************************************************
+000780 ENVIRONMENT DIVISION.
+000790 CONFIGURATION SECTION.
+000800 SOURCE-COMPUTER.  IBM-370.
+000810 OBJECT-COMPUTER.  IBM-370.
+000820 INPUT-OUTPUT SECTION.
+000830 FILE-CONTROL.
+000840     SELECT STEPSEQ-FILE ASSIGN TO STEPSEQ
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS PP-STEPSEQ-STATUS.
+000870     SELECT OPTIONAL CHKPT-FILE ASSIGN TO CHKPT
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS PP-CHKPT-FILE-STATUS.
+000900     SELECT OPTIONAL JOBLOG-FILE ASSIGN TO JOBLOG
+000910         ORGANIZATION IS SEQUENTIAL
+000920         FILE STATUS IS PP-JOBLOG-FILE-STATUS.
+000930     SELECT CNTFILE-FILE ASSIGN TO CNTFILE
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS PP-CNTFILE-STATUS.
+000960     SELECT TRANIN-FILE ASSIGN TO TRANIN
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS PP-TRANIN-STATUS.
+000990     SELECT TRGFILE-FILE ASSIGN TO TRGFILE
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS PP-TRGFILE-STATUS.
+001020     SELECT RECONRPT-FILE ASSIGN TO RECONRPT
+001030         ORGANIZATION IS SEQUENTIAL
+001040         FILE STATUS IS PP-RECONRPT-STATUS.
+001050     SELECT OPTIONAL PERFLOG-FILE ASSIGN TO PERFLOG
+001060         ORGANIZATION IS SEQUENTIAL
+001070         FILE STATUS IS PP-PERFLOG-STATUS.
+001080 DATA DIVISION.
+001090 FILE SECTION.
+001100 FD  STEPSEQ-FILE
+001110     RECORDING MODE IS F
+001120     LABEL RECORDS ARE STANDARD.
+001130 COPY PPSTEP.
+001140 FD  CHKPT-FILE
+001150     RECORDING MODE IS F
+001160     LABEL RECORDS ARE STANDARD.
+001170 COPY PPCHKPT.
+001180 FD  JOBLOG-FILE
+001190     RECORDING MODE IS F
+001200     LABEL RECORDS ARE STANDARD.
+001210 COPY PPJOBLOG.
+001220 FD  CNTFILE-FILE
+001230     RECORDING MODE IS F
+001240     LABEL RECORDS ARE STANDARD.
+001250 COPY PPCOUNT.
+001260 FD  TRANIN-FILE
+001270     RECORDING MODE IS F
+001280     LABEL RECORDS ARE STANDARD.
+001290 COPY PPTRANS.
+001300 FD  TRGFILE-FILE
+001310     RECORDING MODE IS F
+001320     LABEL RECORDS ARE STANDARD.
+001330 COPY PPTRIG.
+001340 FD  RECONRPT-FILE
+001350     RECORDING MODE IS F
+001360     LABEL RECORDS ARE STANDARD.
+001370 COPY PPRECON.
+001380 FD  PERFLOG-FILE
+001390     RECORDING MODE IS F
+001400     LABEL RECORDS ARE STANDARD.
+001410 COPY PPPERFLG.
+001420 WORKING-STORAGE SECTION.
+001430******************************************************************
+001440*    STEP TABLE - HOLDS THE STEP SEQUENCE READ FROM STEPSEQ
+001450*    SO INIT CAN PERFORM VARYING THROUGH IT.
+001460******************************************************************
+001470 01  PP-STEP-TABLE-AREA.
+001480     05  PP-STEP-ENTRY               OCCURS 50 TIMES
+001490                                      INDEXED BY PP-STEP-IX.
+001500         10  PP-TBL-STEP-NAME         PIC X(08).
+001510 77  PP-STEP-COUNT                    PIC 9(04) COMP VALUE ZERO.
+001520 77  PP-STEPSEQ-STATUS                PIC X(02) VALUE SPACES.
+001530     88  PP-STEPSEQ-OK                VALUE '00'.
+001540     88  PP-STEPSEQ-EOF               VALUE '10'.
+001550 77  PP-EOF-SWITCH                    PIC X(01) VALUE 'N'.
+001560     88  PP-END-OF-STEPSEQ            VALUE 'Y'.
+001570 77  PP-PROC1-IN-STEPS-SW             PIC X(01) VALUE 'N'.
+001580     88  PP-PROC1-IN-STEPS            VALUE 'Y'.
+001590 77  PP-PROC2-IN-STEPS-SW             PIC X(01) VALUE 'N'.
+001600     88  PP-PROC2-IN-STEPS            VALUE 'Y'.
+001610******************************************************************
+001620*    CHECKPOINT/RESTART WORKING STORAGE.
+001630******************************************************************
+001640 77  PP-CHKPT-FILE-STATUS             PIC X(02) VALUE SPACES.
+001650     88  PP-CHKPT-FILE-OK             VALUE '00'.
+001660     88  PP-CHKPT-FILE-NEW            VALUE '05' '35'.
+001670 77  PP-JOBLOG-FILE-STATUS            PIC X(02) VALUE SPACES.
+001680     88  PP-JOBLOG-FILE-OK            VALUE '00'.
+001690     88  PP-JOBLOG-FILE-NEW           VALUE '05' '35'.
+001700 77  PP-CNTFILE-STATUS                PIC X(02) VALUE SPACES.
+001710     88  PP-CNTFILE-OK                VALUE '00'.
+001720 77  PP-EFFECTIVE-PROC1-COUNT         PIC 9(02) VALUE 1.
+001730******************************************************************
+001740*    RETURN-CODE HANDLING.  EACH PROCESSING PARAGRAPH SETS
+001750*    PP-STEP-RC BEFORE IT RETURNS.  INIT KEEPS THE HIGHEST
+001760*    RC SEEN ACROSS THE RUN AND PROPAGATES IT TO RETURN-CODE
+001770*    SO THE SCHEDULER SEES AN ABNORMAL END, NOT A CLEAN ONE.
+001780******************************************************************
+001790 77  PP-STEP-RC                       PIC 9(02) COMP VALUE ZERO.
+001800     88  PP-STEP-RC-OK                VALUE ZERO.
+001810     88  PP-STEP-RC-WARNING           VALUE 4.
+001820     88  PP-STEP-RC-FAILED            VALUE 8 THRU 16.
+001830 77  PP-HIGHEST-RC                    PIC 9(02) COMP VALUE ZERO.
+001840 77  PP-JL-RC-EDIT                    PIC 9(04) VALUE ZERO.
+001850******************************************************************
+001860*    PROC1 TRANSACTION-FILE WORKING STORAGE.
+001870******************************************************************
+001880 77  PP-TRANIN-STATUS                 PIC X(02) VALUE SPACES.
+001890     88  PP-TRANIN-OK                 VALUE '00'.
+001900     88  PP-TRANIN-EOF                VALUE '10'.
+001910 77  PP-TRANIN-EOF-SWITCH             PIC X(01) VALUE 'N'.
+001920     88  PP-END-OF-TRANIN             VALUE 'Y'.
+001930 77  PP-PROC1-RUN-COUNT               PIC 9(07) COMP VALUE ZERO.
+001940 77  PP-PROC1-TOTAL-COUNT             PIC 9(07) COMP VALUE ZERO.
+001950 77  PP-PROC2-RUN-COUNT               PIC 9(07) COMP VALUE ZERO.
+001960 77  PP-PROC2-TOTAL-COUNT             PIC 9(07) COMP VALUE ZERO.
+001970 77  PP-TRGFILE-STATUS                PIC X(02) VALUE SPACES.
+001980     88  PP-TRGFILE-OK                VALUE '00'.
+001990 77  PP-RECONRPT-STATUS               PIC X(02) VALUE SPACES.
+002000     88  PP-RECONRPT-OK               VALUE '00'.
+002010 77  PP-PERFLOG-STATUS                PIC X(02) VALUE SPACES.
+002020     88  PP-PERFLOG-OK                VALUE '00'.
+002030     88  PP-PERFLOG-NEW               VALUE '05' '35'.
+002040******************************************************************
+002050*    ELAPSED-TIME INSTRUMENTATION WORKING STORAGE.
+002060******************************************************************
+002070 01  PP-STEP-START-TIME.
+002080     05  PP-START-HH                  PIC 9(02).
+002090     05  PP-START-MM                  PIC 9(02).
+002100     05  PP-START-SS                  PIC 9(02).
+002110     05  PP-START-HS                  PIC 9(02).
+002120 01  PP-STEP-END-TIME.
+002130     05  PP-END-HH                    PIC 9(02).
+002140     05  PP-END-MM                    PIC 9(02).
+002150     05  PP-END-SS                    PIC 9(02).
+002160     05  PP-END-HS                    PIC 9(02).
+002170 77  PP-START-TOTAL-SECS              PIC S9(07) COMP.
+002180 77  PP-END-TOTAL-SECS                PIC S9(07) COMP.
+002190 77  PP-ELAPSED-SECS                  PIC S9(07) COMP.
+002200 77  PP-RESTART-IX                    PIC 9(04) COMP VALUE 1.
+002210 77  PP-RESTART-OCCURS-WANTED         PIC 9(02) COMP VALUE 1.
+002220 77  PP-RESTART-OCCURS-SEEN           PIC 9(02) COMP VALUE ZERO.
+002230 77  PP-CURRENT-DATE                  PIC 9(08) VALUE ZERO.
+002240 77  PP-CURRENT-TIME                  PIC 9(08) VALUE ZERO.
+002250 01  PP-SYSTEM-DATE-TIME.
+002260     05  PP-SYS-DATE.
+002270         10  PP-SYS-DATE-YYYY         PIC 9(04).
+002280         10  PP-SYS-DATE-MM           PIC 9(02).
+002290         10  PP-SYS-DATE-DD           PIC 9(02).
+002300     05  PP-SYS-TIME.
+002310         10  PP-SYS-TIME-HH           PIC 9(02).
+002320         10  PP-SYS-TIME-MM           PIC 9(02).
+002330         10  PP-SYS-TIME-SS           PIC 9(02).
+002340         10  PP-SYS-TIME-HS           PIC 9(02).
+002350 LINKAGE SECTION.
+002360 01  PP-PARM-AREA.
+002370     05  PP-PARM-LENGTH               PIC S9(04) COMP.
+002380     05  PP-PARM-DATA.
+002390         10  PP-PARM-RESTART-FROM     PIC X(08).
+002400         10  PP-PARM-PROC1-COUNT      PIC 9(02).
+002410         10  PP-PARM-RESTART-OCCURS   PIC 9(02).
+002420         10  FILLER                   PIC X(68).
+002430 PROCEDURE DIVISION USING PP-PARM-AREA.
+002440******************************************************************
+002450*    INIT - MAIN DRIVING PARAGRAPH.  LOADS TODAY'S STEP
+002460*    SEQUENCE FROM STEPSEQ AND EXECUTES EACH STEP IN THE
+002470*    ORDER THE CONTROL FILE SPECIFIES.
+002480******************************************************************
+002490 INIT.
+002500     PERFORM 1000-LOAD-STEP-TABLE
+002510         THRU 1000-LOAD-STEP-TABLE-EXIT.
+002520     PERFORM 1100-SET-RESTART-POINT
+002530         THRU 1100-SET-RESTART-POINT-EXIT.
+002540     PERFORM 1300-GET-PROC1-COUNT
+002550         THRU 1300-GET-PROC1-COUNT-EXIT.
+002560     PERFORM 1350-CHECK-PROC1-IN-STEPS
+002570         THRU 1350-CHECK-PROC1-IN-STEPS-EXIT.
+002580
+002590     OPEN EXTEND CHKPT-FILE.
+002600     IF NOT PP-CHKPT-FILE-OK
+002610         AND NOT PP-CHKPT-FILE-NEW
+002620         DISPLAY 'INIT - CHKPT FILE OPEN FAILED, STATUS = '
+002630             PP-CHKPT-FILE-STATUS
+002640         MOVE 16 TO PP-HIGHEST-RC
+002650         GO TO INIT-ABORT
+002660     END-IF.
+002670     OPEN EXTEND JOBLOG-FILE.
+002680     IF NOT PP-JOBLOG-FILE-OK
+002690         AND NOT PP-JOBLOG-FILE-NEW
+002700         DISPLAY 'INIT - JOBLOG FILE OPEN FAILED, STATUS = '
+002710             PP-JOBLOG-FILE-STATUS
+002720         MOVE 16 TO PP-HIGHEST-RC
+002730         CLOSE CHKPT-FILE
+002740         GO TO INIT-ABORT
+002750     END-IF.
+002760     OPEN EXTEND PERFLOG-FILE.
+002770     IF NOT PP-PERFLOG-OK
+002780         AND NOT PP-PERFLOG-NEW
+002790         DISPLAY 'INIT - PERFLOG FILE OPEN FAILED, STATUS = '
+002800             PP-PERFLOG-STATUS
+002810         MOVE 16 TO PP-HIGHEST-RC
+002820         CLOSE CHKPT-FILE
+002830         CLOSE JOBLOG-FILE
+002840         GO TO INIT-ABORT
+002850     END-IF.
+002860
+002870     PERFORM PROC-VALIDATE THRU PROC-VALIDATE-EXIT.
+002880     PERFORM 2200-CHECK-STEP-RC THRU 2200-CHECK-STEP-RC-EXIT.
+002890
+002900     IF PP-STEP-RC-OK
+002910         PERFORM 2000-EXECUTE-STEP
+002920             THRU 2000-EXECUTE-STEP-EXIT
+002930             VARYING PP-STEP-IX FROM PP-RESTART-IX BY 1
+002940             UNTIL PP-STEP-IX > PP-STEP-COUNT
+002950     END-IF.
+002960
+002970     CLOSE CHKPT-FILE.
+002980     CLOSE JOBLOG-FILE.
+002990     CLOSE PERFLOG-FILE.
+003000
+003010     PERFORM PROC-RECON THRU PROC-RECON-EXIT.
+003020     PERFORM 2200-CHECK-STEP-RC THRU 2200-CHECK-STEP-RC-EXIT.
+003030
+003040     MOVE PP-HIGHEST-RC TO RETURN-CODE.
+003050     STOP RUN.
+003060 INIT-ABORT.
+003070     MOVE PP-HIGHEST-RC TO RETURN-CODE.
+003080     STOP RUN.
+003090******************************************************************
+003100*    1000-LOAD-STEP-TABLE - READS THE DAILY STEPSEQ CONTROL
+003110*    FILE INTO PP-STEP-TABLE-AREA.  IF STEPSEQ IS MISSING OR
+003120*    EMPTY, THE ORIGINAL PROC1/PROC2/PROC1 CHAIN IS USED SO A
+003130*    NIGHT WITHOUT A CONTROL FILE STILL RUNS THE NORMAL WORK.
+003140******************************************************************
+003150 1000-LOAD-STEP-TABLE.
+003160     OPEN INPUT STEPSEQ-FILE.
+003170     IF NOT PP-STEPSEQ-OK
+003180         GO TO 1000-DEFAULT-STEP-TABLE
+003190     END-IF.
+003200
+003210     PERFORM 1010-READ-STEPSEQ THRU 1010-READ-STEPSEQ-EXIT.
+003220     PERFORM 1020-BUILD-STEP-ENTRY THRU 1020-BUILD-STEP-ENTRY-EXIT
+003230         UNTIL PP-END-OF-STEPSEQ.
+003240
+003250     CLOSE STEPSEQ-FILE.
+003260
+003270     IF PP-STEP-COUNT = ZERO
+003280         GO TO 1000-DEFAULT-STEP-TABLE
+003290     END-IF.
+003300     GO TO 1000-LOAD-STEP-TABLE-EXIT.
+003310 1000-DEFAULT-STEP-TABLE.
+003320     MOVE 'PROC1   ' TO PP-TBL-STEP-NAME(1).
+003330     MOVE 'PROC2   ' TO PP-TBL-STEP-NAME(2).
+003340     MOVE 'PROC1   ' TO PP-TBL-STEP-NAME(3).
+003350     MOVE 3 TO PP-STEP-COUNT.
+003360 1000-LOAD-STEP-TABLE-EXIT.
+003370     EXIT.
+003380******************************************************************
+003390*    1010/1020 - CONTROL-FILE READ LOOP.
+003400******************************************************************
+003410 1010-READ-STEPSEQ.
+003420     READ STEPSEQ-FILE
+003430         AT END
+003440             MOVE 'Y' TO PP-EOF-SWITCH
+003450     END-READ.
+003460 1010-READ-STEPSEQ-EXIT.
+003470     EXIT.
+003480 1020-BUILD-STEP-ENTRY.
+003490     IF PP-STEP-NAME NOT = SPACES
+003500         AND PP-STEP-COUNT < 50
+003510         ADD 1 TO PP-STEP-COUNT
+003520         MOVE PP-STEP-NAME TO PP-TBL-STEP-NAME(PP-STEP-COUNT)
+003530     END-IF.
+003540     PERFORM 1010-READ-STEPSEQ THRU 1010-READ-STEPSEQ-EXIT.
+003550 1020-BUILD-STEP-ENTRY-EXIT.
+003560     EXIT.
+003570******************************************************************
+003580*    1100-SET-RESTART-POINT - IF THE PARM CARRIES A
+003590*    RESTART-FROM STEP NAME, POSITION PP-RESTART-IX AT THAT
+003600*    STEP SO ALREADY-COMPLETED STEPS ARE SKIPPED ON A
+003610*    RESUBMIT.  WITH NO RESTART-FROM, PROCESSING STARTS AT
+003620*    THE FIRST STEP AS USUAL.  A STEP NAME CAN APPEAR MORE THAN
+003630*    ONCE IN THE TABLE (THE DEFAULT CHAIN RUNS PROC1 TWICE), SO
+003640*    RESTART-FROM IS MATCHED BY OCCURRENCE, NOT JUST BY NAME -
+003650*    PP-PARM-RESTART-OCCURS SAYS WHICH OCCURRENCE OF THE NAMED
+003660*    STEP TO RESUME AT (DEFAULT 1, THE FIRST, WHEN NOT SUPPLIED).
+003670******************************************************************
+003680 1100-SET-RESTART-POINT.
+003690     MOVE 1 TO PP-RESTART-IX.
+003700     IF PP-PARM-LENGTH = ZERO
+003710         OR PP-PARM-RESTART-FROM = SPACES
+003720         GO TO 1100-SET-RESTART-POINT-EXIT
+003730     END-IF.
+003740
+003750     MOVE 1 TO PP-RESTART-OCCURS-WANTED.
+003760     IF PP-PARM-RESTART-OCCURS > ZERO
+003770         MOVE PP-PARM-RESTART-OCCURS TO PP-RESTART-OCCURS-WANTED
+003780     END-IF.
+003790     MOVE ZERO TO PP-RESTART-OCCURS-SEEN.
+003800     PERFORM VARYING PP-STEP-IX FROM 1 BY 1
+003810         UNTIL PP-STEP-IX > PP-STEP-COUNT
+003820         IF PP-TBL-STEP-NAME(PP-STEP-IX) = PP-PARM-RESTART-FROM
+003830             ADD 1 TO PP-RESTART-OCCURS-SEEN
+003840             IF PP-RESTART-OCCURS-SEEN = PP-RESTART-OCCURS-WANTED
+003850                 MOVE PP-STEP-IX TO PP-RESTART-IX
+003860                 GO TO 1100-SET-RESTART-POINT-EXIT
+003870             END-IF
+003880         END-IF
+003890     END-PERFORM.
+003900 1100-SET-RESTART-POINT-EXIT.
+003910     EXIT.
+003920******************************************************************
+003930*    1300-GET-PROC1-COUNT - DECIDES HOW MANY CONSECUTIVE
+003940*    TIMES PROC1 RUNS EACH TIME IT APPEARS IN THE STEP TABLE.
+003950*    THE PROC1-COUNT PARM WINS IF SUPPLIED; OTHERWISE THE
+003960*    CNTFILE CONTROL RECORD IS USED; OTHERWISE PROC1 RUNS
+003970*    ONCE PER OCCURRENCE, AS BEFORE.
+003980******************************************************************
+003990 1300-GET-PROC1-COUNT.
+004000     MOVE 1 TO PP-EFFECTIVE-PROC1-COUNT.
+004010     IF PP-PARM-LENGTH > ZERO
+004020         AND PP-PARM-PROC1-COUNT > ZERO
+004030         MOVE PP-PARM-PROC1-COUNT TO PP-EFFECTIVE-PROC1-COUNT
+004040         GO TO 1300-GET-PROC1-COUNT-EXIT
+004050     END-IF.
+004060
+004070     OPEN INPUT CNTFILE-FILE.
+004080     IF NOT PP-CNTFILE-OK
+004090         GO TO 1300-GET-PROC1-COUNT-EXIT
+004100     END-IF.
+004110
+004120     READ CNTFILE-FILE
+004130         AT END
+004140             MOVE '99' TO PP-CNTFILE-STATUS
+004150     END-READ.
+004160     IF PP-CNTFILE-OK
+004170         AND PP-CNT-PROC1-REPEAT-COUNT > ZERO
+004180         MOVE PP-CNT-PROC1-REPEAT-COUNT
+004190             TO PP-EFFECTIVE-PROC1-COUNT
+004200     END-IF.
+004210     CLOSE CNTFILE-FILE.
+004220 1300-GET-PROC1-COUNT-EXIT.
+004230     EXIT.
+004240******************************************************************
+004250*    1350-CHECK-PROC1-IN-STEPS - SCANS THE STEP TABLE FROM THE
+004260*    RESTART POINT FORWARD FOR A PROC1 ENTRY AND A PROC2 ENTRY.
+004270*    PROC-VALIDATE USES THE PROC1 SWITCH SO A NIGHT WHOSE
+004280*    STEPSEQ HAS NO PROC1 (E.G. A HOLIDAY CALENDAR RUNNING
+004290*    PROC2 ONLY) IS NOT FAILED FOR A MISSING TRANIN FILE IT
+004300*    WILL NEVER READ.  PROC-RECON USES BOTH SWITCHES SO IT
+004310*    ONLY COMPARES PROC1'S AND PROC2'S COUNTS WHEN BOTH STEPS
+004320*    ARE ACTUALLY IN TONIGHT'S CHAIN.
+004330******************************************************************
+004340 1350-CHECK-PROC1-IN-STEPS.
+004350     MOVE 'N' TO PP-PROC1-IN-STEPS-SW.
+004360     MOVE 'N' TO PP-PROC2-IN-STEPS-SW.
+004370     PERFORM VARYING PP-STEP-IX FROM PP-RESTART-IX BY 1
+004380         UNTIL PP-STEP-IX > PP-STEP-COUNT
+004390         IF PP-TBL-STEP-NAME(PP-STEP-IX) = 'PROC1'
+004400             SET PP-PROC1-IN-STEPS TO TRUE
+004410         END-IF
+004420         IF PP-TBL-STEP-NAME(PP-STEP-IX) = 'PROC2'
+004430             SET PP-PROC2-IN-STEPS TO TRUE
+004440         END-IF
+004450     END-PERFORM.
+004460 1350-CHECK-PROC1-IN-STEPS-EXIT.
+004470     EXIT.
+004480******************************************************************
+004490*    2000-EXECUTE-STEP - DISPATCHES ONE ENTRY OF THE STEP
+004500*    TABLE TO THE PARAGRAPH IT NAMES, THEN RECORDS A
+004510*    CHECKPOINT SO A RESTART KNOWS THIS STEP IS DONE.
+004520******************************************************************
+004530 2000-EXECUTE-STEP.
+004540     ACCEPT PP-STEP-START-TIME FROM TIME.
+004550     EVALUATE PP-TBL-STEP-NAME(PP-STEP-IX)
+004560         WHEN 'PROC1'
+004570             PERFORM PROC1 PP-EFFECTIVE-PROC1-COUNT TIMES
+004580         WHEN 'PROC2'
+004590             PERFORM PROC2
+004600         WHEN OTHER
+004610             MOVE 16 TO PP-STEP-RC
+004620             DISPLAY 'INIT - UNRECOGNIZED STEP NAME IN STEPSEQ: '
+004630                 PP-TBL-STEP-NAME(PP-STEP-IX)
+004640     END-EVALUATE.
+004650     ACCEPT PP-STEP-END-TIME FROM TIME.
+004660     PERFORM 2300-WRITE-PERFLOG THRU 2300-WRITE-PERFLOG-EXIT.
+004670     PERFORM 2200-CHECK-STEP-RC THRU 2200-CHECK-STEP-RC-EXIT.
+004680     PERFORM 2100-WRITE-CHECKPOINT
+004690         THRU 2100-WRITE-CHECKPOINT-EXIT.
+004700 2000-EXECUTE-STEP-EXIT.
+004710     EXIT.
+004720******************************************************************
+004730*    2300-WRITE-PERFLOG - COMPUTES THE ELAPSED SECONDS FOR THE
+004740*    STEP THAT JUST RAN AND APPENDS A PERFORMANCE-LOG RECORD.
+004750******************************************************************
+004760 2300-WRITE-PERFLOG.
+004770     COMPUTE PP-START-TOTAL-SECS =
+004780         (PP-START-HH * 3600) + (PP-START-MM * 60) + PP-START-SS.
+004790     COMPUTE PP-END-TOTAL-SECS =
+004800         (PP-END-HH * 3600) + (PP-END-MM * 60) + PP-END-SS.
+004810     COMPUTE PP-ELAPSED-SECS =
+004820         PP-END-TOTAL-SECS - PP-START-TOTAL-SECS.
+004830     IF PP-ELAPSED-SECS < ZERO
+004840         ADD 86400 TO PP-ELAPSED-SECS
+004850     END-IF.
+004860
+004870     MOVE PP-TBL-STEP-NAME(PP-STEP-IX) TO PP-PL-STEP-NAME.
+004880     MOVE PP-STEP-START-TIME           TO PP-PL-START-TIME.
+004890     MOVE PP-STEP-END-TIME             TO PP-PL-END-TIME.
+004900     MOVE PP-ELAPSED-SECS               TO PP-PL-ELAPSED-SECS.
+004910     WRITE PP-PERFLOG-RECORD.
+004920 2300-WRITE-PERFLOG-EXIT.
+004930     EXIT.
+004940******************************************************************
+004950*    2200-CHECK-STEP-RC - KEEPS THE HIGHEST RETURN CODE SEEN
+004960*    SO FAR SO IT CAN BE PROPAGATED TO RETURN-CODE AT THE END
+004970*    OF THE RUN.
+004980******************************************************************
+004990 2200-CHECK-STEP-RC.
+005000     IF PP-STEP-RC > PP-HIGHEST-RC
+005010         MOVE PP-STEP-RC TO PP-HIGHEST-RC
+005020     END-IF.
+005030 2200-CHECK-STEP-RC-EXIT.
+005040     EXIT.
+005050******************************************************************
+005060*    2100-WRITE-CHECKPOINT - APPENDS A CHECKPOINT RECORD FOR
+005070*    THE STEP THAT JUST RAN.  STATUS REFLECTS WHETHER THE STEP
+005080*    ACTUALLY SUCCEEDED, SO A RESTART CAN TELL A FAILED STEP
+005090*    FROM A COMPLETED ONE AND NOT SKIP PAST IT.
+005100******************************************************************
+005110 2100-WRITE-CHECKPOINT.
+005120     PERFORM 9000-STAMP-DATE-TIME THRU 9000-STAMP-DATE-TIME-EXIT.
+005130     MOVE PP-TBL-STEP-NAME(PP-STEP-IX) TO PP-CHKPT-STEP-NAME.
+005140     MOVE PP-CURRENT-DATE             TO PP-CHKPT-DATE.
+005150     MOVE PP-CURRENT-TIME             TO PP-CHKPT-TIME.
+005160     IF PP-STEP-RC-OK
+005170         SET PP-CHKPT-COMPLETE         TO TRUE
+005180     ELSE
+005190         SET PP-CHKPT-FAILED           TO TRUE
+005200     END-IF.
+005210     WRITE PP-CHKPT-RECORD.
+005220 2100-WRITE-CHECKPOINT-EXIT.
+005230     EXIT.
+005240******************************************************************
+005250*    9000-STAMP-DATE-TIME - REFRESHES THE CURRENT DATE/TIME
+005260*    WORKING-STORAGE FIELDS FROM THE SYSTEM CLOCK.
+005270******************************************************************
+005280 9000-STAMP-DATE-TIME.
+005290     ACCEPT PP-SYS-DATE FROM DATE YYYYMMDD.
+005300     ACCEPT PP-SYS-TIME FROM TIME.
+005310     MOVE PP-SYS-DATE TO PP-CURRENT-DATE.
+005320     MOVE PP-SYS-TIME TO PP-CURRENT-TIME.
+005330 9000-STAMP-DATE-TIME-EXIT.
+005340     EXIT.
+005350******************************************************************
+005360*    3000-WRITE-JOBLOG - WRITES ONE JOB-LOG RECORD FOR A
+005370*    PARAGRAPH ENTRY OR EXIT EVENT.  CALLED WITH
+005380*    PP-JL-STEP-NAME, PP-JL-EVENT AND PP-JL-COMPL-CODE ALREADY
+005390*    SET BY THE CALLING PARAGRAPH.
+005400******************************************************************
+005410 3000-WRITE-JOBLOG.
+005420     PERFORM 9000-STAMP-DATE-TIME THRU 9000-STAMP-DATE-TIME-EXIT.
+005430     MOVE PP-CURRENT-DATE TO PP-JL-DATE.
+005440     MOVE PP-CURRENT-TIME TO PP-JL-TIME.
+005450     WRITE PP-JOBLOG-RECORD.
+005460 3000-WRITE-JOBLOG-EXIT.
+005470     EXIT.
+005480******************************************************************
+005490*    PROC-VALIDATE - GATEKEEPER PARAGRAPH CALLED FIRST FROM
+005500*    INIT.  WHEN TODAY'S STEP TABLE CONTAINS A PROC1 ENTRY,
+005510*    CONFIRMS TRANIN EXISTS, IS NOT EMPTY, AND CARRIES A HEADER
+005520*    RECORD FOR TODAY'S RUN DATE BEFORE ANY PROCESSING PARAGRAPH
+005530*    IS ALLOWED TO RUN AGAINST IT.  A STEPSEQ THAT DOES NOT CALL
+005540*    FOR PROC1 (A HOLIDAY CALENDAR RUNNING PROC2 ONLY, SAY)
+005550*    SKIPS THE TRANIN CHECKS ENTIRELY.
+005560******************************************************************
+005570 PROC-VALIDATE.
+005580     MOVE ZERO TO PP-STEP-RC.
+005590     MOVE 'VALIDATE' TO PP-JL-STEP-NAME.
+005600     SET PP-JL-EVENT-ENTRY TO TRUE.
+005610     MOVE '0000'     TO PP-JL-COMPL-CODE.
+005620     PERFORM 3000-WRITE-JOBLOG THRU 3000-WRITE-JOBLOG-EXIT.
+005630
+005640     IF NOT PP-PROC1-IN-STEPS
+005650         GO TO PROC-VALIDATE-LOG-EXIT
+005660     END-IF.
+005670     OPEN INPUT TRANIN-FILE.
+005680     IF NOT PP-TRANIN-OK
+005690         MOVE 12 TO PP-STEP-RC
+005700         DISPLAY 'PROC-VALIDATE - TRANIN FILE NOT AVAILABLE'
+005710         GO TO PROC-VALIDATE-LOG-EXIT
+005720     END-IF.
+005730
+005740     READ TRANIN-FILE
+005750         AT END
+005760             MOVE 12 TO PP-STEP-RC
+005770             DISPLAY 'PROC-VALIDATE - TRANIN FILE IS EMPTY'
+005780     END-READ.
+005790     IF PP-STEP-RC-OK
+005800         IF PP-TR-HEADER-RECORD
+005810             ACCEPT PP-CURRENT-DATE FROM DATE YYYYMMDD
+005820             IF PP-TR-HDR-RUN-DATE NOT = PP-CURRENT-DATE
+005830                 MOVE 12 TO PP-STEP-RC
+005840                 DISPLAY 'PROC-VALIDATE - TRANIN RUN-DATE '
+005850                     'HEADER DOES NOT MATCH TODAY'
+005860             END-IF
+005870         ELSE
+005880             MOVE 12 TO PP-STEP-RC
+005890             DISPLAY 'PROC-VALIDATE - TRANIN IS MISSING ITS '
+005900                 'RUN-DATE HEADER RECORD'
+005910         END-IF
+005920     END-IF.
+005930     CLOSE TRANIN-FILE.
+005940 PROC-VALIDATE-LOG-EXIT.
+005950     SET PP-JL-EVENT-EXIT TO TRUE.
+005960     MOVE PP-STEP-RC TO PP-JL-RC-EDIT.
+005970     MOVE PP-JL-RC-EDIT TO PP-JL-COMPL-CODE.
+005980     PERFORM 3000-WRITE-JOBLOG THRU 3000-WRITE-JOBLOG-EXIT.
+005990 PROC-VALIDATE-EXIT.
+006000     EXIT.
+006010******************************************************************
+006020*    PROC1 - FIRST PROCESSING STEP.
+006030******************************************************************
+006040 PROC1.
+006050     MOVE ZERO        TO PP-STEP-RC.
+006060     MOVE ZERO        TO PP-PROC1-RUN-COUNT.
+006070     MOVE 'PROC1   '  TO PP-JL-STEP-NAME.
+006080     SET PP-JL-EVENT-ENTRY TO TRUE.
+006090     MOVE '0000'      TO PP-JL-COMPL-CODE.
+006100     PERFORM 3000-WRITE-JOBLOG THRU 3000-WRITE-JOBLOG-EXIT.
+006110
+006120     MOVE 'N' TO PP-TRANIN-EOF-SWITCH.
+006130     OPEN INPUT TRANIN-FILE.
+006140     IF NOT PP-TRANIN-OK
+006150         MOVE 8 TO PP-STEP-RC
+006160         SET PP-JL-EVENT-EXIT TO TRUE
+006170         MOVE PP-STEP-RC TO PP-JL-RC-EDIT
+006180         MOVE PP-JL-RC-EDIT TO PP-JL-COMPL-CODE
+006190         PERFORM 3000-WRITE-JOBLOG THRU 3000-WRITE-JOBLOG-EXIT
+006200         GO TO PROC1-EXIT
+006210     END-IF.
+006220
+006230     PERFORM 1400-READ-TRANIN THRU 1400-READ-TRANIN-EXIT.
+006240     PERFORM 1410-PROCESS-TRANIN THRU 1410-PROCESS-TRANIN-EXIT
+006250         UNTIL PP-END-OF-TRANIN.
+006260
+006270     CLOSE TRANIN-FILE.
+006280     MOVE PP-PROC1-RUN-COUNT TO PP-PROC1-TOTAL-COUNT.
+006290
+006300     SET PP-JL-EVENT-EXIT TO TRUE.
+006310     MOVE PP-STEP-RC TO PP-JL-RC-EDIT.
+006320     MOVE PP-JL-RC-EDIT TO PP-JL-COMPL-CODE.
+006330     PERFORM 3000-WRITE-JOBLOG THRU 3000-WRITE-JOBLOG-EXIT.
+006340 PROC1-EXIT.
+006350     EXIT.
+006360******************************************************************
+006370*    1400/1410 - TRANSACTION FILE READ LOOP.  THE FIRST
+006380*    RECORD IS EXPECTED TO BE A HEADER; DETAIL RECORDS ARE
+006390*    COUNTED FOR RECONCILIATION AGAINST PROC2'S OUTPUT.
+006400******************************************************************
+006410 1400-READ-TRANIN.
+006420     READ TRANIN-FILE
+006430         AT END
+006440             MOVE 'Y' TO PP-TRANIN-EOF-SWITCH
+006450     END-READ.
+006460 1400-READ-TRANIN-EXIT.
+006470     EXIT.
+006480 1410-PROCESS-TRANIN.
+006490     IF PP-TR-DETAIL-RECORD
+006500         ADD 1 TO PP-PROC1-RUN-COUNT
+006510     END-IF.
+006520     PERFORM 1400-READ-TRANIN THRU 1400-READ-TRANIN-EXIT.
+006530 1410-PROCESS-TRANIN-EXIT.
+006540     EXIT.
+006550******************************************************************
+006560*    PROC2 - SECOND PROCESSING STEP.  INDEPENDENTLY RE-READS
+006570*    TRANIN AND COUNTS ITS OWN DETAIL RECORDS RATHER THAN
+006580*    TRUSTING PROC1'S TOTAL, SO PROC-RECON HAS TWO SEPARATELY
+006590*    DERIVED COUNTS TO COMPARE INSTEAD OF ONE VALUE COPIED FROM
+006600*    THE OTHER.
+006610******************************************************************
+006620 PROC2.
+006630     MOVE ZERO        TO PP-STEP-RC.
+006640     MOVE ZERO        TO PP-PROC2-RUN-COUNT.
+006650     MOVE 'PROC2   '  TO PP-JL-STEP-NAME.
+006660     SET PP-JL-EVENT-ENTRY TO TRUE.
+006670     MOVE '0000'      TO PP-JL-COMPL-CODE.
+006680     PERFORM 3000-WRITE-JOBLOG THRU 3000-WRITE-JOBLOG-EXIT.
+006690
+006700     MOVE 'N' TO PP-TRANIN-EOF-SWITCH.
+006710     OPEN INPUT TRANIN-FILE.
+006720     IF PP-TRANIN-OK
+006730         PERFORM 1420-READ-TRANIN2 THRU 1420-READ-TRANIN2-EXIT
+006740         PERFORM 1430-PROCESS-TRANIN2
+006750             THRU 1430-PROCESS-TRANIN2-EXIT
+006760             UNTIL PP-END-OF-TRANIN
+006770         CLOSE TRANIN-FILE
+006780     ELSE
+006790         MOVE 4 TO PP-STEP-RC
+006800     END-IF.
+006810     MOVE PP-PROC2-RUN-COUNT TO PP-PROC2-TOTAL-COUNT.
+006820     PERFORM 1500-WRITE-TRIGGER THRU 1500-WRITE-TRIGGER-EXIT.
+006830
+006840     SET PP-JL-EVENT-EXIT TO TRUE.
+006850     MOVE PP-STEP-RC TO PP-JL-RC-EDIT.
+006860     MOVE PP-JL-RC-EDIT TO PP-JL-COMPL-CODE.
+006870     PERFORM 3000-WRITE-JOBLOG THRU 3000-WRITE-JOBLOG-EXIT.
+006880******************************************************************
+006890*    1420/1430 - PROC2'S OWN TRANSACTION FILE READ LOOP.  KEPT
+006900*    SEPARATE FROM 1400/1410 (PROC1'S LOOP) SO EACH STEP'S
+006910*    COUNT IS INDEPENDENTLY DERIVED FOR PROC-RECON.
+006920******************************************************************
+006930 1420-READ-TRANIN2.
+006940     READ TRANIN-FILE
+006950         AT END
+006960             MOVE 'Y' TO PP-TRANIN-EOF-SWITCH
+006970     END-READ.
+006980 1420-READ-TRANIN2-EXIT.
+006990     EXIT.
+007000 1430-PROCESS-TRANIN2.
+007010     IF PP-TR-DETAIL-RECORD
+007020         ADD 1 TO PP-PROC2-RUN-COUNT
+007030     END-IF.
+007040     PERFORM 1420-READ-TRANIN2 THRU 1420-READ-TRANIN2-EXIT.
+007050 1430-PROCESS-TRANIN2-EXIT.
+007060     EXIT.
+007070******************************************************************
+007080*    1500-WRITE-TRIGGER - DROPS THE CONTROL RECORD THAT THE
+007090*    DOWNSTREAM PICKUP JOB POLLS FOR.  THE RECORD COUNT IS THE
+007100*    NUMBER OF DETAIL TRANSACTIONS PROC2 ITSELF COUNTED.  IF
+007110*    PROC2 ALREADY FAILED (E.G. IT COULD NOT OPEN TRANIN), NO
+007120*    TRIGGER IS WRITTEN AT ALL -- A "RUN COMPLETE" SIGNAL WITH
+007130*    A ZERO COUNT WOULD TELL THE DOWNSTREAM JOB TO START ON
+007140*    DATA THAT WAS NEVER ACTUALLY PRODUCED.
+007150******************************************************************
+007160 1500-WRITE-TRIGGER.
+007170     IF NOT PP-STEP-RC-OK
+007180         GO TO 1500-WRITE-TRIGGER-EXIT
+007190     END-IF.
+007200     PERFORM 9000-STAMP-DATE-TIME THRU 9000-STAMP-DATE-TIME-EXIT.
+007210     MOVE PP-CURRENT-DATE       TO PP-TRG-RUN-DATE.
+007220     MOVE PP-PROC2-TOTAL-COUNT  TO PP-TRG-RECORD-COUNT.
+007230     SET PP-TRG-COMPLETE        TO TRUE.
+007240
+007250     OPEN OUTPUT TRGFILE-FILE.
+007260     IF PP-TRGFILE-OK
+007270         WRITE PP-TRIGGER-RECORD
+007280         CLOSE TRGFILE-FILE
+007290     ELSE
+007300         MOVE 4 TO PP-STEP-RC
+007310     END-IF.
+007320 1500-WRITE-TRIGGER-EXIT.
+007330     EXIT.
+007340******************************************************************
+007350*    PROC-RECON - RECONCILES THE RECORD COUNT PROC1 READ FROM
+007360*    TRANIN AGAINST THE RECORD COUNT PROC2 INDEPENDENTLY READ
+007370*    FROM THE SAME FILE.  A MISMATCH MEANS RECORDS WERE DROPPED
+007380*    OR DUPLICATED (OR PROC2 COULD NOT GET AT TRANIN AT ALL)
+007390*    SOMEWHERE IN THE CHAIN, SO A DISCREPANCY LINE IS WRITTEN TO
+007400*    RECONRPT AND THE STEP RC IS RAISED.  ONLY MEANINGFUL WHEN
+007410*    BOTH PROC1 AND PROC2 ARE ACTUALLY IN TONIGHT'S STEP TABLE;
+007420*    A HOLIDAY-CALENDAR NIGHT RUNNING JUST ONE OF THE TWO HAS
+007430*    NOTHING TO RECONCILE AND IS SKIPPED.
+007440******************************************************************
+007450 PROC-RECON.
+007460     IF NOT PP-PROC1-IN-STEPS
+007470         OR NOT PP-PROC2-IN-STEPS
+007480         GO TO PROC-RECON-EXIT
+007490     END-IF.
+007500     IF PP-PROC1-TOTAL-COUNT = PP-PROC2-TOTAL-COUNT
+007510         GO TO PROC-RECON-EXIT
+007520     END-IF.
+007530
+007540     PERFORM 9000-STAMP-DATE-TIME THRU 9000-STAMP-DATE-TIME-EXIT.
+007550     MOVE PP-CURRENT-DATE      TO PP-RC-RUN-DATE.
+007560     MOVE PP-PROC1-TOTAL-COUNT TO PP-RC-PROC1-COUNT.
+007570     MOVE PP-PROC2-TOTAL-COUNT TO PP-RC-PROC2-COUNT.
+007580     MOVE 'PROC1/PROC2 RECORD COUNTS DO NOT TIE OUT'
+007590         TO PP-RC-MESSAGE.
+007600     MOVE 4 TO PP-STEP-RC.
+007610
+007620     OPEN OUTPUT RECONRPT-FILE.
+007630     IF PP-RECONRPT-OK
+007640         WRITE PP-RECON-RECORD
+007650         CLOSE RECONRPT-FILE
+007660     END-IF.
+007670 PROC-RECON-EXIT.
+007680     EXIT.
