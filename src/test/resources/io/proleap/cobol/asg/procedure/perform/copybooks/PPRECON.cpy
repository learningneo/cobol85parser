@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPRECON
+000300*    DESCRIPTION : DISCREPANCY REPORT LINE WRITTEN BY
+000400*                  PROC-RECON IN PERFORMPROCEDURE (DD
+000500*                  RECONRPT) WHEN PROC1'S AND PROC2'S RECORD
+000600*                  COUNTS DO NOT TIE OUT.
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT DESCRIPTION
+000900*    -------- -- ---------------------------------------------
+001000*    2026-08-09 JM ORIGINAL COPYBOOK
+001100******************************************************************
+001200 01  PP-RECON-RECORD.
+001300     05  PP-RC-RUN-DATE              PIC X(08).
+001400     05  FILLER                      PIC X(01).
+001500     05  PP-RC-PROC1-COUNT           PIC ZZZZZZ9.
+001600     05  FILLER                      PIC X(01).
+001700     05  PP-RC-PROC2-COUNT           PIC ZZZZZZ9.
+001800     05  FILLER                      PIC X(01).
+001900     05  PP-RC-MESSAGE               PIC X(40).
+002000     05  FILLER                      PIC X(15).
