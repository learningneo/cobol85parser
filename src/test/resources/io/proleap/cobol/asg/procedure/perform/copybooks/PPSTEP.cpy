@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK    : PPSTEP
+000300*    DESCRIPTION : RECORD LAYOUT FOR THE DAILY STEP-SEQUENCE
+000400*                  CONTROL FILE (DD STEPSEQ) READ BY INIT IN
+000500*                  PERFORMPROCEDURE.  ONE RECORD PER STEP TO BE
+000600*                  EXECUTED, IN THE ORDER OPERATIONS WANTS THEM
+000700*                  TO RUN.
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    -------- -- ---------------------------------------------
+001100*    2026-08-09 JM ORIGINAL COPYBOOK
+001200******************************************************************
+001300 01  PP-STEP-RECORD.
+001400     05  PP-STEP-NAME                PIC X(08).
+001500     05  FILLER                      PIC X(72).
